@@ -12,23 +12,100 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA ASSIGN TO 'FOLHA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FOLHA-STATUS.
+           SELECT FUNCIONARIOS ASSIGN TO 'FUNCIONARIOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FUNC-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD FOLHA.
+       01 FOLHA-REG.
+           05 FOLHA-NOME PIC X(30).
+           05 FOLHA-EMPRESA PIC X(30).
+           05 FOLHA-SOMA PIC 9(16)V99.
+           05 FOLHA-DIFERENCA PIC 9(16)V99.
+           05 FOLHA-PRODUTO PIC 9(16)V99.
+           05 FOLHA-RAZAO PIC 9(16)V99.
+           05 FOLHA-MEDIA PIC 9(16)V99.
+           05 FOLHA-LIQUIDO PIC 9(16)V99.
+       FD FUNCIONARIOS.
+       01 FUNC-REG.
+           05 FUNC-NOME PIC X(30).
+           05 FUNC-EMPRESA PIC X(30).
+           05 FUNC-PRIMSAL PIC 9(8)V99.
+           05 FUNC-ULTIMSAL PIC 9(8)V99.
       *-----------------------
        WORKING-STORAGE SECTION.
+       77 WRK-MODO PIC X(1) VALUE '1'.
        77 WRK-NAME PIC X(30) VALUE SPACES.
        77 WRK-EMPRESA PIC X(30) VALUE SPACES.
-       77 WRK-PRIMSAL PIC 9(8) VALUE ZEROS.
-       77 WRK-ULTIMSAL PIC 9(8) VALUE ZEROS.
-       77 WRK-RES PIC 9(16) VALUE ZEROS.
+       77 WRK-PRIMSAL PIC 9(8)V99 VALUE ZEROS.
+       77 WRK-ULTIMSAL PIC 9(8)V99 VALUE ZEROS.
+       77 WRK-RES PIC 9(16)V99 VALUE ZEROS.
+       77 WRK-RES-ED PIC Z(15)9.99 VALUE ZEROS.
+       77 WRK-SOMA PIC 9(16)V99 VALUE ZEROS.
+       77 WRK-DIFERENCA PIC 9(16)V99 VALUE ZEROS.
+       77 WRK-PRODUTO PIC 9(16)V99 VALUE ZEROS.
+       77 WRK-RAZAO PIC 9(16)V99 VALUE ZEROS.
+       77 FLAG-FUNCIONARIOS PIC 9(1) VALUE 0.
+       77 WS-FOLHA-STATUS PIC X(2) VALUE SPACES.
+       77 WS-FUNC-STATUS PIC X(2) VALUE SPACES.
+      *-----------------------
+      * Tabela de descontos aplicada ao salario final (imposto e
+      * beneficios) para chegar ao salario liquido.
+       01 TABELA-DESCONTOS.
+           05 PCT-IMPOSTO PIC 9(2)V99 VALUE 15.00.
+           05 PCT-BENEFICIOS PIC 9(2)V99 VALUE 12.00.
+       77 WRK-PCT-TOTAL PIC 9(2)V99 VALUE ZEROS.
+       77 WRK-DESCONTO PIC 9(16)V99 VALUE ZEROS.
+       77 WRK-DESCONTO-ED PIC Z(15)9.99 VALUE ZEROS.
+       77 WRK-LIQUIDO PIC 9(16)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED PIC Z(15)9.99 VALUE ZEROS.
+       77 WRK-BRUTO-ED PIC Z(15)9.99 VALUE ZEROS.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
+      **
+            DISPLAY '############'.
+            DISPLAY 'MODO: (1) FUNCIONARIO UNICO  (2) LOTE'.
+            DISPLAY '############'.
+            ACCEPT WRK-MODO.
+
+            PERFORM 007-ABRE-FOLHA.
+
+            IF WRK-MODO EQUAL '2'
+                PERFORM 003-LOTE
+            ELSE
+                PERFORM 002-UNICO.
+
+            CLOSE FOLHA.
+            GOBACK.
+
+       007-ABRE-FOLHA.
+      **
+      * FOLHA.TXT accumulates history across runs, so open it for
+      * EXTEND; the first run on a brand-new machine will not find
+      * the file yet, so build an empty one first.
+      **
+           OPEN EXTEND FOLHA.
+           IF WS-FOLHA-STATUS EQUAL '35'
+               OPEN OUTPUT FOLHA
+               CLOSE FOLHA
+               OPEN EXTEND FOLHA
+           END-IF.
+
+       002-UNICO.
+      **
+      * Reads one employee from the console and runs the calculation
+      * block for it.
       **
             DISPLAY '############'.
             DISPLAY 'FUNCIONARIO'.
@@ -46,31 +123,105 @@
             DISPLAY 'SALARIO FINAL'.
             DISPLAY '############'.
             ACCEPT WRK-ULTIMSAL.
+            PERFORM 001-CALCULA-FUNCIONARIO.
+
+       003-LOTE.
+      **
+      * Reads FUNCIONARIOS.TXT and runs the calculation block for
+      * every employee in the file, producing a consolidated listing.
+      **
+           OPEN INPUT FUNCIONARIOS.
+           IF WS-FUNC-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR FUNCIONARIOS.TXT - FILE STATUS: '
+                   WS-FUNC-STATUS
+           ELSE
+               READ FUNCIONARIOS AT END MOVE 1 TO FLAG-FUNCIONARIOS
+               PERFORM 004-LOTE-ITEM UNTIL FLAG-FUNCIONARIOS EQUAL TO 1
+               CLOSE FUNCIONARIOS
+           END-IF.
+
+       004-LOTE-ITEM.
+           MOVE FUNC-NOME TO WRK-NAME.
+           MOVE FUNC-EMPRESA TO WRK-EMPRESA.
+           MOVE FUNC-PRIMSAL TO WRK-PRIMSAL.
+           MOVE FUNC-ULTIMSAL TO WRK-ULTIMSAL.
+           PERFORM 001-CALCULA-FUNCIONARIO.
+           READ FUNCIONARIOS AT END MOVE 1 TO FLAG-FUNCIONARIOS.
+
+       001-CALCULA-FUNCIONARIO.
+      **
+      * Sum/difference/product/ratio/average for one employee, then
+      * appends the result to FOLHA.TXT.
+      **
+            DISPLAY '############'.
+            DISPLAY 'FUNCIONARIO: ' WRK-NAME ' - ' WRK-EMPRESA.
       *=================================================
+               MOVE 0 TO WRK-RES.
                ADD WRK-PRIMSAL WRK-ULTIMSAL TO WRK-RES.
+               MOVE WRK-RES TO WRK-RES-ED.
             DISPLAY '############'.
-            DISPLAY 'SOMA DOS SALARIOS: R$' WRK-RES.
+            DISPLAY 'SOMA DOS SALARIOS: R$' WRK-RES-ED.
+               MOVE WRK-RES TO WRK-SOMA.
       *=================================================
                MOVE 0 TO WRK-RES.
                SUBTRACT WRK-PRIMSAL FROM WRK-ULTIMSAL GIVING WRK-RES.
+               MOVE WRK-RES TO WRK-RES-ED.
             DISPLAY '############'.
-            DISPLAY 'DIFERENCA DOS SALARIOS: R$' WRK-RES.
+            DISPLAY 'DIFERENCA DOS SALARIOS: R$' WRK-RES-ED.
+               MOVE WRK-RES TO WRK-DIFERENCA.
       *=================================================
                MOVE 0 TO WRK-RES.
                MULTIPLY WRK-PRIMSAL BY WRK-ULTIMSAL GIVING WRK-RES.
+               MOVE WRK-RES TO WRK-RES-ED.
             DISPLAY '############'.
-            DISPLAY 'PRODUTO DOS SALARIOS: R$' WRK-RES.
+            DISPLAY 'PRODUTO DOS SALARIOS: R$' WRK-RES-ED.
+               MOVE WRK-RES TO WRK-PRODUTO.
       *=================================================
                MOVE 0 TO WRK-RES.
                DIVIDE WRK-PRIMSAL BY WRK-ULTIMSAL GIVING WRK-RES.
+               MOVE WRK-RES TO WRK-RES-ED.
             DISPLAY '############'.
-            DISPLAY 'RAZAO DOS SALARIOS: R$' WRK-RES.
+            DISPLAY 'RAZAO DOS SALARIOS: R$' WRK-RES-ED.
+               MOVE WRK-RES TO WRK-RAZAO.
       *=================================================
                MOVE 0 TO WRK-RES.
                COMPUTE WRK-RES = (WRK-PRIMSAL + WRK-ULTIMSAL) / 2.
+               MOVE WRK-RES TO WRK-RES-ED.
             DISPLAY '############'.
-            DISPLAY 'MEDIA DOS SALARIOS: R$' WRK-RES.
+            DISPLAY 'MEDIA DOS SALARIOS: R$' WRK-RES-ED.
       *=================================================
+           PERFORM 006-CALCULA-LIQUIDO.
+           PERFORM 005-GRAVA-FOLHA.
+
+       006-CALCULA-LIQUIDO.
+      **
+      * Applies the deduction table to the final salary so the
+      * operator sees gross and net, not just raw arithmetic.
+      **
+           ADD PCT-IMPOSTO PCT-BENEFICIOS GIVING WRK-PCT-TOTAL.
+           COMPUTE WRK-DESCONTO = WRK-ULTIMSAL * WRK-PCT-TOTAL / 100.
+           COMPUTE WRK-LIQUIDO = WRK-ULTIMSAL - WRK-DESCONTO.
+           MOVE WRK-ULTIMSAL TO WRK-BRUTO-ED.
+           MOVE WRK-DESCONTO TO WRK-DESCONTO-ED.
+           MOVE WRK-LIQUIDO TO WRK-LIQUIDO-ED.
+           DISPLAY '############'.
+           DISPLAY 'SALARIO BRUTO: R$' WRK-BRUTO-ED.
+           DISPLAY 'DESCONTOS (' WRK-PCT-TOTAL '%): R$' WRK-DESCONTO-ED.
+           DISPLAY 'SALARIO LIQUIDO: R$' WRK-LIQUIDO-ED.
+
+       005-GRAVA-FOLHA.
+      **
+      * Appends this employee's computed figures to FOLHA.TXT
+      * so a week's worth of comparisons can be reviewed later.
+      **
+           MOVE WRK-NAME TO FOLHA-NOME.
+           MOVE WRK-EMPRESA TO FOLHA-EMPRESA.
+           MOVE WRK-SOMA TO FOLHA-SOMA.
+           MOVE WRK-DIFERENCA TO FOLHA-DIFERENCA.
+           MOVE WRK-PRODUTO TO FOLHA-PRODUTO.
+           MOVE WRK-RAZAO TO FOLHA-RAZAO.
+           MOVE WRK-RES TO FOLHA-MEDIA.
+           MOVE WRK-LIQUIDO TO FOLHA-LIQUIDO.
+           WRITE FOLHA-REG.
 
-            STOP RUN.
        END PROGRAM PROG002.
