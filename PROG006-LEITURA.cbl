@@ -13,54 +13,381 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO ASSIGN TO 'PROG006.TXT'
+      *-----------------------
+      * USUARIOS.DAT is the shared master file written by PROG007 and
+      * read here, indexed by CPF so either program can jump straight
+      * to one resident's record instead of scanning top to bottom.
+      *-----------------------
+           SELECT ARQUIVO ASSIGN TO 'USUARIOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-FILE-STATUS.
+      *-----------------------
+      * Sort work file for the control-break BAIRRO report.
+           SELECT SORT-BAIRRO ASSIGN TO 'BAIRSORT.TMP'.
+      *-----------------------
+      * AUDITORIA.TXT is the shared audit trail appended to by both
+      * PROG006 and PROG007 - one line per registration, correction
+      * or lookup.
+      *-----------------------
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+      *-----------------------
+      * CSV export of the USUARIO master, for loading into a
+      * spreadsheet.
+      *-----------------------
+           SELECT CSV-EXPORT ASSIGN TO 'USUARIOS.CSV'
            ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+      * Checkpoint marker left behind by PROG007, read back here to
+      * reconcile against READ-COUNT.
+      *-----------------------
+           SELECT CHECKPT ASSIGN TO 'CHECKPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CK-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD ARQUIVO.
-       01 USUARIO.
-           05 NOME PIC X(32) VALUES SPACES.
-           05 CPF PIC X(16) VALUES SPACES.
-           05 ENDERECO.
-               07 RUA PIC X(32) VALUES SPACES.
-               07 NUMERO PIC X(4) VALUES SPACES.
-               07 BAIRRO PIC X(16) VALUES SPACES.
+       COPY USUARIO.
+       SD SORT-BAIRRO.
+       01 SORT-REG.
+           05 SORT-BAIRRO-KEY PIC X(16).
+           05 SORT-NOME PIC X(32).
+           05 SORT-CPF PIC X(16).
+           05 SORT-RUA PIC X(32).
+           05 SORT-NUMERO PIC X(4).
+       FD AUDITORIA.
+       COPY AUDITORIA.
+       FD CSV-EXPORT.
+       01 CSV-REG PIC X(100).
+       FD CHECKPT.
+       COPY CHECKPT.
       *-----------------------
        WORKING-STORAGE SECTION.
+       77 WS-AUD-DATA PIC 9(8) VALUE ZEROS.
+       77 WS-AUD-HORA PIC 9(8) VALUE ZEROS.
+       77 WS-CSV-LINHA PIC X(100) VALUE SPACES.
+       77 WS-CK-STATUS PIC X(2) VALUE SPACES.
+       77 WS-AUD-STATUS PIC X(2) VALUE SPACES.
+       77 WS-AUD-ABERTO PIC X(1) VALUE 'N'.
        77 FLAG-ARQUIVO PIC 9(1) VALUE 0.
        77 READ-COUNT PIC 9(5) VALUE ZERO.
        77 COUNTER PIC ZZZZ9 VALUE ZERO.
+       77 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+       77 WRK-MODO PIC X(1) VALUE '1'.
+      *-----------------------
+      * Control-break accumulators for the BAIRRO subtotal report.
+       77 FLAG-SORT PIC 9(1) VALUE 0.
+       77 WS-BAIRRO-ANTERIOR PIC X(16) VALUE SPACES.
+       77 WS-PRIMEIRO-REG PIC X(1) VALUE 'S'.
+       77 WS-SUBTOTAL-BAIRRO PIC 9(5) VALUE ZEROS.
+       77 WS-SUBTOTAL-ED PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------
+      * Dated, paginated headers for the LISTAR TODOS report: a new
+      * page (and a fresh header) every WS-MAX-LINHAS records.
+       77 WS-RUN-DATA PIC 9(8) VALUE ZEROS.
+       77 WS-RUN-DATA-ED PIC 9999/99/99 VALUE ZEROS.
+       77 WS-PAGINA PIC 9(3) VALUE 1.
+       77 WS-LINHA-PAGINA PIC 9(3) VALUE 0.
+       77 WS-MAX-LINHAS PIC 9(3) VALUE 20.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
-           PERFORM 001-INPUT.
-           PERFORM 002-PROCESS UNTIL FLAG-ARQUIVO EQUAL TO 1.
-           PERFORM 003-EXIT.
-           STOP RUN.
+           DISPLAY 'MODO: (1) LISTAR TODOS  (2) CONSULTAR POR CPF'.
+           DISPLAY '      (3) RELATORIO POR BAIRRO  (4) EXPORTAR CSV'.
+           ACCEPT WRK-MODO.
+           EVALUATE WRK-MODO
+               WHEN '2'
+                   PERFORM 020-CONSULTA-CPF
+               WHEN '3'
+                   PERFORM 022-RELATORIO-BAIRRO
+               WHEN '4'
+                   PERFORM 029-EXPORTA-CSV
+               WHEN OTHER
+                   PERFORM 001-INPUT
+                   IF WS-FILE-STATUS EQUAL '00'
+                       PERFORM 002-PROCESS UNTIL FLAG-ARQUIVO EQUAL TO 1
+                       PERFORM 003-EXIT
+                       IF WS-AUD-ABERTO EQUAL 'S'
+                           CLOSE AUDITORIA
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+           GOBACK.
       ** add other procedures here
 
        001-INPUT.
            OPEN INPUT ARQUIVO.
-           READ ARQUIVO AT END MOVE 1 TO FLAG-ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+               MOVE 1 TO FLAG-ARQUIVO
+           ELSE
+               MOVE 1 TO WS-PAGINA
+               MOVE 0 TO WS-LINHA-PAGINA
+               ACCEPT WS-RUN-DATA FROM DATE YYYYMMDD
+               PERFORM 031-CABECALHO-RELATORIO
+               PERFORM 033-ABRE-AUDITORIA
+               READ ARQUIVO NEXT RECORD AT END MOVE 1 TO FLAG-ARQUIVO
+           END-IF.
+
+       033-ABRE-AUDITORIA.
+      **
+      * Opens AUDITORIA.TXT once for the whole LISTAR TODOS pass,
+      * instead of once per record - the same open-once-per-run
+      * pattern PROG007 uses for its own registrations. The first
+      * run on a brand-new machine will not find the file yet, so
+      * build an empty one first.
+      **
+           OPEN EXTEND AUDITORIA.
+           IF WS-AUD-STATUS EQUAL '35'
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+           END-IF.
+           MOVE 'S' TO WS-AUD-ABERTO.
+
+       031-CABECALHO-RELATORIO.
+      **
+      * Run-date and page-number header for the LISTAR TODOS report.
+      **
+           MOVE WS-RUN-DATA TO WS-RUN-DATA-ED.
+           DISPLAY '#########################################'.
+           DISPLAY 'RELATORIO DE USUARIOS - DATA: ' WS-RUN-DATA-ED
+               '  PAGINA: ' WS-PAGINA.
+           DISPLAY '#########################################'.
 
        002-PROCESS.
+           IF WS-LINHA-PAGINA GREATER THAN OR EQUAL TO WS-MAX-LINHAS
+               ADD 1 TO WS-PAGINA
+               MOVE 0 TO WS-LINHA-PAGINA
+               PERFORM 031-CABECALHO-RELATORIO
+           END-IF.
+           PERFORM 021-EXIBE-USUARIO.
+           MOVE 'LISTAGEM' TO AUD-OPERACAO.
+           PERFORM 028-GRAVA-AUDITORIA.
+           ADD 1 TO WS-LINHA-PAGINA.
+           READ ARQUIVO NEXT RECORD AT END MOVE 1 TO FLAG-ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00' AND
+               WS-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'ERRO DE LEITURA EM USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+               MOVE 1 TO FLAG-ARQUIVO
+           ELSE
+               ADD 1 TO READ-COUNT
+           END-IF.
+
+       003-EXIT.
+           CLOSE ARQUIVO.
+           DISPLAY '#########################################'.
+           MOVE READ-COUNT TO COUNTER.
+           DISPLAY COUNTER ' ARQUIVOS LIDOS.'.
+           PERFORM 032-RECONCILIA-CONTAGEM.
+
+       032-RECONCILIA-CONTAGEM.
+      **
+      * Compares READ-COUNT just tallied against PROG007's last
+      * checkpointed WRITE-COUNT, to flag a USUARIOS.DAT that may
+      * have been truncated or only partially written since the
+      * last registration run.
+      **
+           OPEN INPUT CHECKPT.
+           IF WS-CK-STATUS EQUAL '00'
+               READ CHECKPT
+                   NOT AT END
+                       IF CK-COUNT NOT EQUAL READ-COUNT
+                           DISPLAY '*** ALERTA: REGISTROS LIDOS ('
+                               READ-COUNT ') DIFERE DO ULTIMO '
+                               'CHECKPOINT DE GRAVACAO (' CK-COUNT
+                               ') - VERIFIQUE USUARIOS.DAT. ***'
+                       END-IF
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
+
+       020-CONSULTA-CPF.
+      **
+      * Targeted lookup by CPF, using the record key directly instead
+      * of walking the whole file - for a quick check on one resident
+      * during a phone call.
+      **
+           OPEN INPUT ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+           ELSE
+               DISPLAY 'CPF A CONSULTAR: '
+               ACCEPT CPF
+               READ ARQUIVO KEY IS CPF
+                   INVALID KEY
+                       DISPLAY 'CPF NAO ENCONTRADO.'
+                   NOT INVALID KEY
+                       PERFORM 021-EXIBE-USUARIO
+               END-READ
+               MOVE 'CONSULTA' TO AUD-OPERACAO
+               PERFORM 033-ABRE-AUDITORIA
+               PERFORM 028-GRAVA-AUDITORIA
+               CLOSE AUDITORIA
+               CLOSE ARQUIVO
+           END-IF.
+
+       028-GRAVA-AUDITORIA.
+      **
+      * Logs the CPF just looked up or listed to AUDITORIA.TXT, so
+      * there is a record of who was queried. AUD-OPERACAO is set by
+      * the caller before this paragraph is performed (CONSULTA for
+      * the CPF lookup, LISTAGEM for the LISTAR TODOS pass), and
+      * AUDITORIA is already open on entry (033-ABRE-AUDITORIA).
+      **
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA TO AUD-DATA.
+           MOVE WS-AUD-HORA TO AUD-HORA.
+           MOVE 'PROG006' TO AUD-PROGRAMA.
+           MOVE CPF TO AUD-CPF.
+           WRITE AUDITORIA-REG.
+
+       021-EXIBE-USUARIO.
            DISPLAY '#########################################'.
            DISPLAY 'NOME: ' NOME.
            DISPLAY 'CPF: ' CPF.
            DISPLAY 'ENDERECO: ' FUNCTION TRIM(RUA) ','
               FUNCTION TRIM(NUMERO).
            DISPLAY 'BAIRRO: ' BAIRRO.
-           READ ARQUIVO AT END MOVE 1 TO FLAG-ARQUIVO.
+
+       022-RELATORIO-BAIRRO.
+      **
+      * Sorts the master file by BAIRRO and prints it back out with a
+      * subtotal count at every neighborhood break, so registrations
+      * can be seen grouped by BAIRRO instead of by entry order.
+      **
+           OPEN INPUT ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+           ELSE
+               PERFORM 033-ABRE-AUDITORIA
+               SORT SORT-BAIRRO ON ASCENDING KEY SORT-BAIRRO-KEY
+                   INPUT PROCEDURE IS 023-CARREGA-SORT
+                   OUTPUT PROCEDURE IS 024-IMPRIME-SORT
+               PERFORM 003-EXIT
+               CLOSE AUDITORIA
+           END-IF.
+
+       023-CARREGA-SORT.
+           MOVE 0 TO FLAG-ARQUIVO.
+           READ ARQUIVO NEXT RECORD AT END MOVE 1 TO FLAG-ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00' AND
+               WS-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'ERRO DE LEITURA EM USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+               MOVE 1 TO FLAG-ARQUIVO
+           END-IF.
+           PERFORM 025-RELEASE-ITEM UNTIL FLAG-ARQUIVO EQUAL TO 1.
+
+       025-RELEASE-ITEM.
+           MOVE BAIRRO TO SORT-BAIRRO-KEY.
+           MOVE NOME TO SORT-NOME.
+           MOVE CPF TO SORT-CPF.
+           MOVE RUA TO SORT-RUA.
+           MOVE NUMERO TO SORT-NUMERO.
+           RELEASE SORT-REG.
+           READ ARQUIVO NEXT RECORD AT END MOVE 1 TO FLAG-ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00' AND
+               WS-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'ERRO DE LEITURA EM USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+               MOVE 1 TO FLAG-ARQUIVO
+           END-IF.
+
+       024-IMPRIME-SORT.
+           MOVE SPACES TO WS-BAIRRO-ANTERIOR.
+           MOVE 'S' TO WS-PRIMEIRO-REG.
+           MOVE 0 TO WS-SUBTOTAL-BAIRRO.
+           MOVE 0 TO FLAG-SORT.
+           RETURN SORT-BAIRRO AT END MOVE 1 TO FLAG-SORT.
+           PERFORM 026-PROCESSA-SORT-ITEM UNTIL FLAG-SORT EQUAL TO 1.
+           IF WS-PRIMEIRO-REG EQUAL 'N'
+               PERFORM 027-QUEBRA-BAIRRO
+           END-IF.
+
+       026-PROCESSA-SORT-ITEM.
+           IF WS-PRIMEIRO-REG EQUAL 'N'
+               AND SORT-BAIRRO-KEY NOT EQUAL WS-BAIRRO-ANTERIOR
+               PERFORM 027-QUEBRA-BAIRRO
+           END-IF.
+           MOVE SORT-BAIRRO-KEY TO WS-BAIRRO-ANTERIOR.
+           MOVE 'N' TO WS-PRIMEIRO-REG.
+           DISPLAY 'NOME: ' SORT-NOME.
+           DISPLAY 'CPF: ' SORT-CPF.
+           DISPLAY 'BAIRRO: ' SORT-BAIRRO-KEY.
+           ADD 1 TO WS-SUBTOTAL-BAIRRO.
            ADD 1 TO READ-COUNT.
+           MOVE SORT-CPF TO CPF.
+           MOVE 'RELATORIO' TO AUD-OPERACAO.
+           PERFORM 028-GRAVA-AUDITORIA.
+           RETURN SORT-BAIRRO AT END MOVE 1 TO FLAG-SORT.
 
-       003-EXIT.
-           CLOSE ARQUIVO.
-           DISPLAY '#########################################'.
-           MOVE READ-COUNT TO COUNTER.
-           DISPLAY COUNTER ' ARQUIVOS LIDOS.'.
+       027-QUEBRA-BAIRRO.
+           MOVE WS-SUBTOTAL-BAIRRO TO WS-SUBTOTAL-ED.
+           DISPLAY '--- BAIRRO ' WS-BAIRRO-ANTERIOR
+               ' SUBTOTAL: ' WS-SUBTOTAL-ED ' ---'.
+           MOVE 0 TO WS-SUBTOTAL-BAIRRO.
 
+       029-EXPORTA-CSV.
+      **
+      * Walks USUARIOS.DAT top to bottom and writes every record out
+      * as a comma-delimited row with a header line, for loading
+      * into a spreadsheet.
+      **
+           OPEN INPUT ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+           ELSE
+               OPEN OUTPUT CSV-EXPORT
+               MOVE 'NOME,CPF,RUA,NUMERO,BAIRRO' TO CSV-REG
+               WRITE CSV-REG
+               PERFORM 033-ABRE-AUDITORIA
+               MOVE 0 TO FLAG-ARQUIVO
+               READ ARQUIVO NEXT RECORD AT END MOVE 1 TO FLAG-ARQUIVO
+               END-READ
+               PERFORM 030-ESCREVE-CSV-ITEM
+                   UNTIL FLAG-ARQUIVO EQUAL TO 1
+               CLOSE CSV-EXPORT
+               PERFORM 003-EXIT
+               CLOSE AUDITORIA
+           END-IF.
+
+       030-ESCREVE-CSV-ITEM.
+           MOVE SPACES TO WS-CSV-LINHA.
+           STRING FUNCTION TRIM(NOME) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(CPF) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(RUA) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(NUMERO) DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               FUNCTION TRIM(BAIRRO) DELIMITED BY SIZE
+               INTO WS-CSV-LINHA
+           END-STRING.
+           MOVE WS-CSV-LINHA TO CSV-REG.
+           WRITE CSV-REG.
+           ADD 1 TO READ-COUNT.
+           MOVE 'EXPORTACAO' TO AUD-OPERACAO.
+           PERFORM 028-GRAVA-AUDITORIA.
+           READ ARQUIVO NEXT RECORD AT END MOVE 1 TO FLAG-ARQUIVO.
+           IF WS-FILE-STATUS NOT EQUAL '00' AND
+               WS-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'ERRO DE LEITURA EM USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+               MOVE 1 TO FLAG-ARQUIVO
+           END-IF.
 
        END PROGRAM PROG006.
