@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Shared USUARIO master-file record layout, COPYed into the FD
+      * ARQUIVO of both PROG006 (read side) and PROG007 (write side)
+      * so the two programs can never drift apart on field sizes or
+      * types.
+      *
+      * NUMERO is kept as PIC X(4) rather than numeric, but by
+      * convention it is only ever populated with digits - PROG007
+      * enforces that on entry and correction.
+      ******************************************************************
+       01 USUARIO.
+           05 NOME PIC X(32) VALUES SPACES.
+           05 CPF PIC X(16) VALUES SPACES.
+           05 ENDERECO.
+               07 RUA PIC X(32) VALUES SPACES.
+               07 NUMERO PIC X(4) VALUES SPACES.
+               07 BAIRRO PIC X(16) VALUES SPACES.
