@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Shared audit-trail record layout, COPYed into the FD
+      * AUDITORIA of PROG006 and PROG007 so every program logging to
+      * AUDITORIA.TXT writes the same shape of record.
+      ******************************************************************
+       01 AUDITORIA-REG.
+           05 AUD-DATA PIC 9(8).
+           05 AUD-HORA PIC 9(8).
+           05 AUD-PROGRAMA PIC X(8).
+           05 AUD-OPERACAO PIC X(15).
+           05 AUD-CPF PIC X(16).
