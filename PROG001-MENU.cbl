@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author: RAFAEL RENAUD MIRANDA
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PROG001.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC X(1) VALUE SPACES.
+       77 CONTINUA PIC X(1) VALUE 'S'.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+           PERFORM 001-MOSTRA-MENU UNTIL CONTINUA NOT EQUAL TO 'S'
+               AND CONTINUA NOT EQUAL TO 's'.
+           STOP RUN.
+      ** add other procedures here
+
+       001-MOSTRA-MENU.
+      **
+      * Numbered front door for the whole suite - picks a program by
+      * number and CALLs straight into it instead of the operator
+      * having to know each program's name.
+      **
+           DISPLAY '#########################################'.
+           DISPLAY 'SISTEMA - MENU PRINCIPAL'.
+           DISPLAY '  2 - PROG002 (FOLHA DE PAGAMENTO)'.
+           DISPLAY '  3 - PROG003 (CADASTRO DE CLIENTES)'.
+           DISPLAY '  4 - PROG004 (BOLETIM ESCOLAR)'.
+           DISPLAY '  5 - PROG005 (TABUADA)'.
+           DISPLAY '  6 - PROG006 (LEITURA DE USUARIOS)'.
+           DISPLAY '  7 - PROG007 (CADASTRO DE USUARIOS)'.
+           DISPLAY '  0 - SAIR'.
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN '2'
+                   CALL 'PROG002'
+               WHEN '3'
+                   CALL 'PROG003'
+               WHEN '4'
+                   CALL 'PROG004'
+               WHEN '5'
+                   CALL 'PROG005'
+               WHEN '6'
+                   CALL 'PROG006'
+               WHEN '7'
+                   CALL 'PROG007'
+               WHEN '0'
+                   MOVE 'N' TO CONTINUA
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
+
+      ** add other procedures here
+       END PROGRAM PROG001.
