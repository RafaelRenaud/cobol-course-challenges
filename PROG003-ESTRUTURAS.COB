@@ -14,19 +14,39 @@
            DECIMAL-POINT IS COMMA.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CLIENTES-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD CLIENTES.
+       01 CLI-REG.
+           05 CLI-NOME PIC X(30).
+           05 CLI-BASE PIC 9(4)V99.
+           05 CLI-SAL PIC 9(4)V99.
+           05 CLI-RUA PIC X(10).
+           05 CLI-NUM PIC 9(2).
+           05 CLI-CEP PIC X(9).
+           05 CLI-CIDADE PIC X(20).
+           05 CLI-UF PIC X(2).
       *-----------------------
        WORKING-STORAGE SECTION.
+       77 WRK-MODO PIC X(1) VALUE '1'.
+       77 FLAG-CLIENTES PIC 9(1) VALUE 0.
+       77 WS-CLIENTES-STATUS PIC X(2) VALUE SPACES.
        01 WRKCLI.
-           05 CLINAME PIC X(8) VALUES SPACES.
+           05 CLINAME PIC X(30) VALUES SPACES.
            05 CLIBASE PIC 9(4)V99 VALUES ZEROS.
            05 CLISAL PIC 9(4)V99 VALUES ZEROS.
            05 CLIEND.
                07 ENDRUA PIC X(10) VALUES SPACES.
                07 ENDNUM PIC 9(2) VALUES ZEROS.
+               07 ENDCEP PIC X(9) VALUES SPACES.
+               07 ENDCIDADE PIC X(20) VALUES SPACES.
+               07 ENDUF PIC X(2) VALUES SPACES.
        77 CLIBAS-ED PIC ZZZ9,99 VALUE ZEROS.
        77 CLISAL-ED PIC ZZZ9,99 VALUE ZEROS.
       *-----------------------
@@ -36,16 +56,62 @@
       **
       * The main procedure of the program
       **
-            DISPLAY 'NOME,BASE,SALARIO,ENDERECO'.
+            DISPLAY '############'.
+            DISPLAY 'MODO: (1) CLIENTE UNICO  (2) LOTE (CLIENTES.TXT)'.
+            DISPLAY '############'.
+            ACCEPT WRK-MODO.
+
+            IF WRK-MODO EQUAL '2'
+                PERFORM 002-LOTE
+            ELSE
+                PERFORM 001-UNICO.
+
+            GOBACK.
+
+       001-UNICO.
+      **
+      * Original single-client flow: one ACCEPT, one display.
+      **
+            DISPLAY 'NOME,BASE,SALARIO,RUA,NUMERO,CEP,CIDADE,UF'.
             ACCEPT WRKCLI.
+            PERFORM 003-EXIBE-CLIENTE.
+
+       002-LOTE.
+      **
+      * Reads CLIENTES.TXT and prints the whole roster in one pass,
+      * the way PROG006 loops over USUARIO records.
+      **
+           OPEN INPUT CLIENTES.
+           IF WS-CLIENTES-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR CLIENTES.TXT - FILE STATUS: '
+                   WS-CLIENTES-STATUS
+           ELSE
+               READ CLIENTES AT END MOVE 1 TO FLAG-CLIENTES
+               PERFORM 004-LOTE-ITEM UNTIL FLAG-CLIENTES EQUAL TO 1
+               CLOSE CLIENTES
+           END-IF.
+
+       004-LOTE-ITEM.
+           MOVE CLI-NOME TO CLINAME.
+           MOVE CLI-BASE TO CLIBASE.
+           MOVE CLI-SAL TO CLISAL.
+           MOVE CLI-RUA TO ENDRUA.
+           MOVE CLI-NUM TO ENDNUM.
+           MOVE CLI-CEP TO ENDCEP.
+           MOVE CLI-CIDADE TO ENDCIDADE.
+           MOVE CLI-UF TO ENDUF.
+           PERFORM 003-EXIBE-CLIENTE.
+           READ CLIENTES AT END MOVE 1 TO FLAG-CLIENTES.
 
+       003-EXIBE-CLIENTE.
             MOVE CLIBASE TO CLIBAS-ED.
             MOVE CLISAL TO CLISAL-ED.
 
-            DISPLAY CLINAME ' LOCALIZADO EM: ' ENDRUA ',' ENDNUM.
+            DISPLAY CLINAME ' LOCALIZADO EM: ' ENDRUA ',' ENDNUM
+               ' - ' FUNCTION TRIM(ENDCIDADE) '/' ENDUF
+               ' CEP ' ENDCEP.
             DISPLAY 'SALARIO BASE: ' CLIBAS-ED.
             DISPLAY 'SALARIO ATUAL: ' CLISAL-ED.
 
-            STOP RUN.
       ** add other procedures here
        END PROGRAM PROG003.
