@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Shared checkpoint-record layout for CHECKPT.TXT: the CPF last
+      * written and the running WRITE-COUNT at that point. PROG007
+      * writes it after every successful registration; PROG006 reads
+      * it back to reconcile against its own READ-COUNT.
+      ******************************************************************
+       01 CHECKPT-REG.
+           05 CK-CPF PIC X(16).
+           05 CK-COUNT PIC 9(5).
