@@ -13,61 +13,402 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ARQUIVO ASSIGN TO 'PROG007.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *-----------------------
+      * USUARIOS.DAT is the shared master file kept indexed by CPF so
+      * PROG006 can jump straight to one resident's record instead of
+      * scanning the whole file.
+      *-----------------------
+           SELECT ARQUIVO ASSIGN TO 'USUARIOS.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CPF
+           FILE STATUS IS WS-FILE-STATUS.
+      *-----------------------
+      * CHECKPT.TXT holds a single checkpoint record (last CPF
+      * written and the running WRITE-COUNT) so a session that gets
+      * cut off can tell the next operator where it left off.
+      *-----------------------
+           SELECT CHECKPT ASSIGN TO 'CHECKPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CK-STATUS.
+      *-----------------------
+      * AUDITORIA.TXT is the shared audit trail appended to by both
+      * PROG006 and PROG007 - one line per registration, correction
+      * or lookup.
+      *-----------------------
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD ARQUIVO.
-       01 USUARIO.
-           05 NOME PIC X(32) VALUES SPACES.
-           05 CPF PIC X(16) VALUES SPACES.
-           05 ENDERECO.
-               07 RUA PIC X(32) VALUES SPACES.
-               07 NUMERO PIC X(4) VALUES SPACES.
-               07 BAIRRO PIC X(16) VALUES SPACES.
+       COPY USUARIO.
+       FD CHECKPT.
+       COPY CHECKPT.
+       FD AUDITORIA.
+       COPY AUDITORIA.
       *-----------------------
        WORKING-STORAGE SECTION.
+       77 WS-CK-STATUS PIC X(2) VALUE SPACES.
+       77 WS-AUD-STATUS PIC X(2) VALUE SPACES.
+       77 WS-AUD-DATA PIC 9(8) VALUE ZEROS.
+       77 WS-AUD-HORA PIC 9(8) VALUE ZEROS.
        77 CONTINUA PIC X(1) VALUE 'S'.
        77 WRITE-COUNT PIC 9(5) VALUE ZERO.
        77 COUNTER PIC ZZZZ9 VALUE ZERO.
+       77 WS-FILE-STATUS PIC X(2) VALUE SPACES.
+       77 WRK-MODO PIC X(1) VALUE '1'.
+      *-----------------------
+      * CPF check-digit validation (modulo 11 over the first 9
+      * digits, producing two verification digits compared against
+      * positions 10 and 11 of the CPF entered).
+       77 WS-CPF-VALIDO-SW PIC X(1) VALUE 'N'.
+           88 CPF-VALIDO VALUE 'S'.
+       01 CPF-NUMERICO PIC 9(11) VALUE ZEROS.
+       01 CPF-TABELA REDEFINES CPF-NUMERICO.
+           05 CPF-DIG PIC 9(1) OCCURS 11 TIMES.
+       77 WS-IDX-CPF PIC 9(2) VALUE ZEROS.
+       77 WS-SOMA-CPF PIC 9(4) VALUE ZEROS.
+       77 WS-QUOC-CPF PIC 9(4) VALUE ZEROS.
+       77 WS-RESTO-CPF PIC 9(2) VALUE ZEROS.
+       77 WS-DV1-CPF PIC 9(1) VALUE ZEROS.
+       77 WS-DV2-CPF PIC 9(1) VALUE ZEROS.
+      *-----------------------
+      * Holds NOME across the duplicate-CPF lookup, since a
+      * successful keyed READ overwrites the whole USUARIO record
+      * area with the record already on file.
+       77 WS-NOME-TEMP PIC X(32) VALUE SPACES.
+      *-----------------------
+      * Holds RUA/NUMERO/BAIRRO during the correction-mode re-entry,
+      * so a blank answer at a given prompt can mean "keep the value
+      * already on file" instead of blanking the field out.
+       77 WS-RUA-TEMP PIC X(32) VALUE SPACES.
+       77 WS-NUMERO-TEMP PIC X(4) VALUE SPACES.
+       77 WS-BAIRRO-TEMP PIC X(16) VALUE SPACES.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+           DISPLAY 'MODO: (1) NOVO CADASTRO  (2) CORRIGIR CADASTRO'.
+           ACCEPT WRK-MODO.
            PERFORM 001-INPUT.
-           PERFORM 002-PROCESS UNTIL CONTINUA NOT EQUAL TO 'S'
-               AND CONTINUA NOT EQUAL TO 's'.
+           IF WRK-MODO EQUAL '2'
+               PERFORM 014-CORRIGE UNTIL CONTINUA NOT EQUAL TO 'S'
+                   AND CONTINUA NOT EQUAL TO 's'
+           ELSE
+               PERFORM 002-PROCESS UNTIL CONTINUA NOT EQUAL TO 'S'
+                   AND CONTINUA NOT EQUAL TO 's'
+           END-IF.
            PERFORM 003-EXIT.
-           STOP RUN.
+           GOBACK.
       ** add other procedures here
 
        001-INPUT.
-           OPEN OUTPUT ARQUIVO.
+      **
+      * USUARIOS.DAT accumulates registrations across runs, so open
+      * it for update (I-O); the first run on a brand-new machine
+      * will not find the file yet, so build an empty one first.
+      **
+           OPEN I-O ARQUIVO.
+           IF WS-FILE-STATUS EQUAL '35'
+               OPEN OUTPUT ARQUIVO
+               CLOSE ARQUIVO
+               OPEN I-O ARQUIVO
+           END-IF.
+           IF WS-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR USUARIOS.DAT - FILE STATUS: '
+                   WS-FILE-STATUS
+               MOVE 'N' TO CONTINUA
+           ELSE
+               PERFORM 018-LE-CHECKPOINT
+               OPEN EXTEND AUDITORIA
+               IF WS-AUD-STATUS EQUAL '35'
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF
+           END-IF.
+
+       018-LE-CHECKPOINT.
+      **
+      * Picks up WRITE-COUNT where the last session left off, if a
+      * checkpoint marker exists, so a restart does not recount from
+      * zero against the registrations already on USUARIOS.DAT.
+      **
+           OPEN INPUT CHECKPT.
+           IF WS-CK-STATUS EQUAL '00'
+               READ CHECKPT
+                   NOT AT END
+                       MOVE CK-COUNT TO WRITE-COUNT
+                       DISPLAY 'RETOMANDO APOS O CPF ' CK-CPF
+                           ' (' CK-COUNT ' REGISTRADOS ATE AGORA).'
+               END-READ
+               CLOSE CHECKPT
+           END-IF.
 
        002-PROCESS.
            DISPLAY '#########################################'.
-           DISPLAY 'NOME: '.
-           ACCEPT NOME.
-           DISPLAY 'CPF: '.
-           ACCEPT CPF.
+           PERFORM 006-ACEITA-NOME.
+           PERFORM 004-ACEITA-CPF.
            DISPLAY 'RUA: '.
            ACCEPT RUA.
-           DISPLAY 'NUMERO: '.
-           ACCEPT NUMERO.
+           PERFORM 020-ACEITA-NUMERO.
            DISPLAY 'BAIRRO: '.
            ACCEPT BAIRRO.
            WRITE USUARIO.
-           ADD 1 TO WRITE-COUNT.
+           IF WS-FILE-STATUS EQUAL '00'
+               ADD 1 TO WRITE-COUNT
+               PERFORM 017-GRAVA-CHECKPOINT
+               MOVE 'CADASTRO' TO AUD-OPERACAO
+               PERFORM 019-GRAVA-AUDITORIA
+           ELSE
+               DISPLAY 'ERRO AO GRAVAR REGISTRO - FILE STATUS: '
+                   WS-FILE-STATUS
+           END-IF.
            DISPLAY 'CONTINUA? S/N'.
            ACCEPT CONTINUA.
 
+       017-GRAVA-CHECKPOINT.
+      **
+      * Overwrites CHECKPT.TXT with the CPF just written and the
+      * current WRITE-COUNT - a single-record marker, not a history,
+      * so it always reflects the latest successful registration.
+      **
+           OPEN OUTPUT CHECKPT.
+           IF WS-CK-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR CHECKPT.TXT - FILE STATUS: '
+                   WS-CK-STATUS
+           ELSE
+               MOVE CPF TO CK-CPF
+               MOVE WRITE-COUNT TO CK-COUNT
+               WRITE CHECKPT-REG
+               IF WS-CK-STATUS NOT EQUAL '00'
+                   DISPLAY 'ERRO AO GRAVAR CHECKPT.TXT - FILE STATUS: '
+                       WS-CK-STATUS
+               END-IF
+               CLOSE CHECKPT
+           END-IF.
+
        003-EXIT.
            CLOSE ARQUIVO.
+           CLOSE AUDITORIA.
            DISPLAY '#########################################'.
            MOVE WRITE-COUNT TO COUNTER.
            DISPLAY COUNTER ' ARQUIVOS REGISTRADOS.'.
 
+       006-ACEITA-NOME.
+      **
+      * Re-prompts until NOME is not left blank, since an empty
+      * line on ACCEPT would otherwise write spaces straight into
+      * the master file.
+      **
+           MOVE SPACES TO NOME.
+           PERFORM 007-PEDE-NOME UNTIL NOME NOT EQUAL TO SPACES.
+
+       007-PEDE-NOME.
+           DISPLAY 'NOME: '.
+           ACCEPT NOME.
+           IF NOME EQUAL TO SPACES
+               DISPLAY 'NOME EM BRANCO - DIGITE UM NOME VALIDO.'
+           END-IF.
+
+       004-ACEITA-CPF.
+      **
+      * Re-prompts until a CPF with a valid check digit is entered,
+      * so bad numbers never reach WRITE USUARIO.
+      **
+           MOVE 'N' TO WS-CPF-VALIDO-SW.
+           PERFORM 005-PEDE-CPF UNTIL CPF-VALIDO.
+
+       005-PEDE-CPF.
+           DISPLAY 'CPF (11 DIGITOS): '.
+           ACCEPT CPF.
+           PERFORM 010-VALIDA-CPF.
+           IF NOT CPF-VALIDO
+               DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE.'
+           ELSE
+               PERFORM 013-VERIFICA-DUPLICADO
+           END-IF.
+
+       013-VERIFICA-DUPLICADO.
+      **
+      * Looks up the just-entered CPF on USUARIOS.DAT; if it is
+      * already on file, reject it so the operator cannot register
+      * the same resident twice. A successful READ here replaces the
+      * record area with the record on disk, so NOME is saved and
+      * restored around it.
+      **
+           MOVE NOME TO WS-NOME-TEMP.
+           READ ARQUIVO KEY IS CPF
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-CPF-VALIDO-SW
+                   DISPLAY 'CPF JA CADASTRADO - INFORME OUTRO CPF.'
+           END-READ.
+           MOVE WS-NOME-TEMP TO NOME.
+
+       010-VALIDA-CPF.
+      **
+      * Modulo-11 check-digit algorithm for CPF: two verification
+      * digits computed from the first nine digits and compared
+      * against the last two digits entered.
+      **
+           MOVE 'S' TO WS-CPF-VALIDO-SW.
+           IF CPF(1:11) NOT NUMERIC
+               MOVE 'N' TO WS-CPF-VALIDO-SW
+           ELSE
+               MOVE CPF(1:11) TO CPF-NUMERICO
+               MOVE ZEROS TO WS-SOMA-CPF
+               PERFORM 011-SOMA-CPF-1 VARYING WS-IDX-CPF FROM 1 BY 1
+                   UNTIL WS-IDX-CPF > 9
+               DIVIDE WS-SOMA-CPF BY 11 GIVING WS-QUOC-CPF
+                   REMAINDER WS-RESTO-CPF
+               IF WS-RESTO-CPF < 2
+                   MOVE 0 TO WS-DV1-CPF
+               ELSE
+                   COMPUTE WS-DV1-CPF = 11 - WS-RESTO-CPF
+               END-IF
+
+               MOVE ZEROS TO WS-SOMA-CPF
+               PERFORM 012-SOMA-CPF-2 VARYING WS-IDX-CPF FROM 1 BY 1
+                   UNTIL WS-IDX-CPF > 9
+               COMPUTE WS-SOMA-CPF = WS-SOMA-CPF + (WS-DV1-CPF * 2)
+               DIVIDE WS-SOMA-CPF BY 11 GIVING WS-QUOC-CPF
+                   REMAINDER WS-RESTO-CPF
+               IF WS-RESTO-CPF < 2
+                   MOVE 0 TO WS-DV2-CPF
+               ELSE
+                   COMPUTE WS-DV2-CPF = 11 - WS-RESTO-CPF
+               END-IF
+
+               IF WS-DV1-CPF NOT EQUAL CPF-DIG(10)
+                   OR WS-DV2-CPF NOT EQUAL CPF-DIG(11)
+                   MOVE 'N' TO WS-CPF-VALIDO-SW
+               END-IF
+           END-IF.
+
+       011-SOMA-CPF-1.
+           COMPUTE WS-SOMA-CPF = WS-SOMA-CPF +
+               (CPF-DIG(WS-IDX-CPF) * (11 - WS-IDX-CPF)).
+
+       012-SOMA-CPF-2.
+           COMPUTE WS-SOMA-CPF = WS-SOMA-CPF +
+               (CPF-DIG(WS-IDX-CPF) * (12 - WS-IDX-CPF)).
+
+       014-CORRIGE.
+      **
+      * Correction mode: looks up an existing record by CPF and
+      * REWRITEs the corrected fields. CPF is the record key, so it
+      * is not itself open to correction here - a resident who needs
+      * to fix their CPF must be re-registered under mode (1) instead.
+      **
+           DISPLAY 'CPF DO CADASTRO A CORRIGIR: '.
+           ACCEPT CPF.
+           READ ARQUIVO KEY IS CPF
+               INVALID KEY
+                   DISPLAY 'CPF NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   PERFORM 015-EXIBE-ATUAL
+                   PERFORM 016-CORRIGE-CAMPOS
+                   REWRITE USUARIO
+                   IF WS-FILE-STATUS EQUAL '00'
+                       DISPLAY 'CADASTRO ATUALIZADO.'
+                       MOVE 'CORRECAO' TO AUD-OPERACAO
+                       PERFORM 019-GRAVA-AUDITORIA
+                   ELSE
+                       DISPLAY 'ERRO AO ATUALIZAR REGISTRO - '
+                           'FILE STATUS: ' WS-FILE-STATUS
+                   END-IF
+           END-READ.
+           DISPLAY 'CONTINUA? S/N'.
+           ACCEPT CONTINUA.
 
+       015-EXIBE-ATUAL.
+           DISPLAY 'DADOS ATUAIS:'.
+           DISPLAY 'NOME: ' NOME.
+           DISPLAY 'RUA: ' RUA.
+           DISPLAY 'NUMERO: ' NUMERO.
+           DISPLAY 'BAIRRO: ' BAIRRO.
+
+       016-CORRIGE-CAMPOS.
+      **
+      * A blank answer at any prompt keeps the value already on
+      * file, so the operator only has to type over the fields that
+      * actually changed.
+      **
+           DISPLAY 'NOVO NOME (BRANCO MANTEM O ATUAL): '.
+           MOVE SPACES TO WS-NOME-TEMP.
+           ACCEPT WS-NOME-TEMP.
+           IF WS-NOME-TEMP NOT EQUAL SPACES
+               MOVE WS-NOME-TEMP TO NOME
+           END-IF.
+           DISPLAY 'NOVA RUA (BRANCO MANTEM A ATUAL): '.
+           MOVE SPACES TO WS-RUA-TEMP.
+           ACCEPT WS-RUA-TEMP.
+           IF WS-RUA-TEMP NOT EQUAL SPACES
+               MOVE WS-RUA-TEMP TO RUA
+           END-IF.
+           PERFORM 022-CORRIGE-NUMERO.
+           DISPLAY 'NOVO BAIRRO (BRANCO MANTEM O ATUAL): '.
+           MOVE SPACES TO WS-BAIRRO-TEMP.
+           ACCEPT WS-BAIRRO-TEMP.
+           IF WS-BAIRRO-TEMP NOT EQUAL SPACES
+               MOVE WS-BAIRRO-TEMP TO BAIRRO
+           END-IF.
+
+       020-ACEITA-NUMERO.
+      **
+      * Re-prompts until NUMERO is entered as digits only, per the
+      * numeric-NUMERO convention documented in USUARIO.CPY.
+      **
+           MOVE SPACES TO NUMERO.
+           PERFORM 021-PEDE-NUMERO UNTIL NUMERO NUMERIC.
+
+       021-PEDE-NUMERO.
+           DISPLAY 'NUMERO: '.
+           ACCEPT NUMERO.
+           IF NUMERO NOT NUMERIC
+               DISPLAY 'NUMERO DEVE CONTER APENAS DIGITOS.'
+           END-IF.
+
+       022-CORRIGE-NUMERO.
+      **
+      * Same numeric-only rule as 020-ACEITA-NUMERO, but blank still
+      * means "keep the value already on file".
+      **
+           MOVE SPACES TO WS-NUMERO-TEMP.
+           PERFORM 023-PEDE-NUMERO-CORRECAO
+               UNTIL WS-NUMERO-TEMP EQUAL SPACES
+               OR WS-NUMERO-TEMP NUMERIC.
+           IF WS-NUMERO-TEMP NOT EQUAL SPACES
+               MOVE WS-NUMERO-TEMP TO NUMERO
+           END-IF.
+
+       023-PEDE-NUMERO-CORRECAO.
+           DISPLAY 'NOVO NUMERO (BRANCO MANTEM O ATUAL): '.
+           ACCEPT WS-NUMERO-TEMP.
+           IF WS-NUMERO-TEMP NOT EQUAL SPACES
+               AND WS-NUMERO-TEMP NOT NUMERIC
+               DISPLAY 'NUMERO DEVE CONTER APENAS DIGITOS.'
+           END-IF.
+
+       019-GRAVA-AUDITORIA.
+      **
+      * Appends one line to AUDITORIA.TXT for the operation just
+      * performed (CADASTRO or CORRECAO), tagged with the CPF
+      * involved and the date/time it happened. AUD-OPERACAO is set
+      * by the caller before this paragraph is performed.
+      **
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT WS-AUD-HORA FROM TIME.
+           MOVE WS-AUD-DATA TO AUD-DATA.
+           MOVE WS-AUD-HORA TO AUD-HORA.
+           MOVE 'PROG007' TO AUD-PROGRAMA.
+           MOVE CPF TO AUD-CPF.
+           WRITE AUDITORIA-REG.
+
+      ** add other procedures here
        END PROGRAM PROG007.
