@@ -14,19 +14,74 @@
            DECIMAL-POINT IS COMMA.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA ASSIGN TO 'TURMA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TURMA-STATUS.
+           SELECT BOLETIM ASSIGN TO 'BOLETIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BOLETIM-STATUS.
+           SELECT NOTAS ASSIGN TO 'NOTAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NOTAS-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD TURMA.
+       01 TURMA-REG.
+           05 TURMA-NOME PIC X(30).
+           05 TURMA-N1 PIC 9(2)V9.
+           05 TURMA-N2 PIC 9(2)V9.
+           05 TURMA-N3 PIC 9(2)V9.
+       FD BOLETIM.
+       01 BOLETIM-REG.
+           05 BOLETIM-NOME PIC X(30).
+           05 BOLETIM-N1 PIC 9(2)V9.
+           05 BOLETIM-N2 PIC 9(2)V9.
+           05 BOLETIM-N3 PIC 9(2)V9.
+           05 BOLETIM-MEDIA PIC 9(2)V9.
+           05 BOLETIM-STATUS PIC X(30).
+           05 BOLETIM-CONSELHO PIC 9(2)V9.
+       FD NOTAS.
+       01 NOTAS-REG.
+           05 NOTAS-NOME PIC X(30).
+           05 NOTAS-MEDIA PIC 9(2)V9.
+           05 NOTAS-STATUS PIC X(30).
       *-----------------------
        WORKING-STORAGE SECTION.
+       77 WRK-MODO PIC X(1) VALUE '1'.
+       77 FLAG-TURMA PIC 9(1) VALUE 0.
+       77 WS-TURMA-STATUS PIC X(2) VALUE SPACES.
+       77 WS-BOLETIM-STATUS PIC X(2) VALUE SPACES.
+       77 WS-NOTAS-STATUS PIC X(2) VALUE SPACES.
        01 STUDYBOOK.
+           05 ALUNO-NOME PIC X(30) VALUES SPACES.
            05 N1 PIC 9(2)V9 VALUES ZEROS.
            05 N2 PIC 9(2)V9 VALUES ZEROS.
+           05 N3 PIC 9(2)V9 VALUES ZEROS.
        77 MEDIA PIC 9(2)V9 VALUES ZEROS.
        77 MEDIA-ED PIC Z9,9 VALUES ZEROS.
        77 ALUNO-STATUS PIC X(30) VALUES SPACES.
        77 NOTA-CONSELHO PIC 9(2)V9 VALUES ZEROS.
+       77 NOTA-FINAL PIC 9(2)V9 VALUES ZEROS.
+      *-----------------------
+      * Pesos da media ponderada: N1=3,0 N2=3,0 N3=4,0 (recuperacao
+      * pesa um pouco mais que as demais), total 10,0.
+       01 PESOS-MEDIA.
+           05 PESO-N1 PIC 9V9 VALUE 3,0.
+           05 PESO-N2 PIC 9V9 VALUE 3,0.
+           05 PESO-N3 PIC 9V9 VALUE 4,0.
+       77 PESO-TOTAL PIC 99V9 VALUE 10,0.
+      *-----------------------
+      * Acumuladores do resumo da turma.
+       77 CONT-ALUNOS PIC 9(5) VALUE ZEROS.
+       77 CONT-APROVADOS PIC 9(5) VALUE ZEROS.
+       77 CONT-REPROVADOS PIC 9(5) VALUE ZEROS.
+       77 CONT-CONSELHOS PIC 9(5) VALUE ZEROS.
+       77 SOMA-MEDIAS PIC 9(7)V9 VALUE ZEROS.
+       77 MEDIA-TURMA PIC 9(2)V9 VALUE ZEROS.
+       77 MEDIA-TURMA-ED PIC Z9,9 VALUE ZEROS.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -34,12 +89,94 @@
       **
       * The main procedure of the program
       **
-            DISPLAY 'N1,N2'.
-            ACCEPT STUDYBOOK.
-            COMPUTE MEDIA = (N1+N2) / 2.
-            DISPLAY 'NOTAS=' N1 ',' N2.
+            DISPLAY 'MODO: (1) ALUNO UNICO  (2) LOTE (TURMA.TXT)'.
+            ACCEPT WRK-MODO.
+
+            PERFORM 008-ABRE-BOLETIM.
+            PERFORM 009-ABRE-NOTAS.
+
+            IF WRK-MODO EQUAL '2'
+                PERFORM 002-LOTE
+            ELSE
+                PERFORM 001-UNICO.
+
+            CLOSE BOLETIM.
+            CLOSE NOTAS.
+            GOBACK.
+
+       008-ABRE-BOLETIM.
+      **
+      * BOLETIM.TXT accumulates history across runs, so open it for
+      * EXTEND; the first run on a brand-new machine will not find
+      * the file yet, so build an empty one first.
+      **
+           OPEN EXTEND BOLETIM.
+           IF WS-BOLETIM-STATUS EQUAL '35'
+               OPEN OUTPUT BOLETIM
+               CLOSE BOLETIM
+               OPEN EXTEND BOLETIM
+           END-IF.
+
+       009-ABRE-NOTAS.
+      **
+      * Same create-if-missing handling as 008-ABRE-BOLETIM, for
+      * NOTAS.TXT.
+      **
+           OPEN EXTEND NOTAS.
+           IF WS-NOTAS-STATUS EQUAL '35'
+               OPEN OUTPUT NOTAS
+               CLOSE NOTAS
+               OPEN EXTEND NOTAS
+           END-IF.
+
+       001-UNICO.
+      **
+      * Original single-student flow: one ACCEPT, one grading.
+      **
+            DISPLAY 'ALUNO'.
+            ACCEPT ALUNO-NOME.
+            DISPLAY 'N1,N2,N3'.
+            ACCEPT N1.
+            ACCEPT N2.
+            ACCEPT N3.
+            PERFORM 003-CALCULA-ALUNO.
+
+       002-LOTE.
+      **
+      * Reads TURMA.TXT and grades every student in the file, so a
+      * whole class can be processed on report-card day in one pass.
+      **
+           OPEN INPUT TURMA.
+           IF WS-TURMA-STATUS NOT EQUAL '00'
+               DISPLAY 'ERRO AO ABRIR TURMA.TXT - FILE STATUS: '
+                   WS-TURMA-STATUS
+           ELSE
+               READ TURMA AT END MOVE 1 TO FLAG-TURMA
+               PERFORM 004-LOTE-ITEM UNTIL FLAG-TURMA EQUAL TO 1
+               CLOSE TURMA
+               PERFORM 006-RESUMO-TURMA
+           END-IF.
+
+       004-LOTE-ITEM.
+           MOVE TURMA-NOME TO ALUNO-NOME.
+           MOVE TURMA-N1 TO N1.
+           MOVE TURMA-N2 TO N2.
+           MOVE TURMA-N3 TO N3.
+           PERFORM 003-CALCULA-ALUNO.
+           READ TURMA AT END MOVE 1 TO FLAG-TURMA.
+
+       003-CALCULA-ALUNO.
+      **
+      * Grades one student from N1/N2 and appends the outcome to
+      * BOLETIM.TXT.
+      **
+            COMPUTE MEDIA = (N1 * PESO-N1 + N2 * PESO-N2
+                + N3 * PESO-N3) / PESO-TOTAL.
+            DISPLAY 'ALUNO=' ALUNO-NOME.
+            DISPLAY 'NOTAS=' N1 ',' N2 ',' N3.
 
             MOVE MEDIA TO MEDIA-ED.
+            MOVE MEDIA TO NOTA-FINAL.
             DISPLAY 'MEDIA= ' MEDIA-ED.
 
             IF MEDIA LESS THAN 7,0
@@ -52,10 +189,23 @@
 
             DISPLAY 'STATUS DO ALUNO: ' ALUNO-STATUS.
 
+            ADD 1 TO CONT-ALUNOS.
+            ADD MEDIA TO SOMA-MEDIAS.
+            EVALUATE ALUNO-STATUS
+                WHEN 'APROVADO'
+                    ADD 1 TO CONT-APROVADOS
+                WHEN 'REPROVADO'
+                    ADD 1 TO CONT-REPROVADOS
+                WHEN 'CONSELHO'
+                    ADD 1 TO CONT-CONSELHOS
+            END-EVALUATE.
+
+            MOVE ZEROS TO NOTA-CONSELHO.
             IF ALUNO-STATUS EQUAL 'CONSELHO'
                 DISPLAY 'NOTA DO CONSELHO: '
                 ACCEPT NOTA-CONSELHO
                 MOVE NOTA-CONSELHO TO MEDIA-ED
+                MOVE NOTA-CONSELHO TO NOTA-FINAL
                 EVALUATE TRUE
                     WHEN NOTA-CONSELHO GREATER THAN 6
                         MOVE 'APROVADO' TO ALUNO-STATUS
@@ -66,7 +216,45 @@
                 DISPLAY 'NOTA DO CONSELHO: ' MEDIA-ED
             END-IF.
 
-            STOP RUN.
+            PERFORM 005-GRAVA-BOLETIM.
+            PERFORM 007-GRAVA-NOTAS.
+
+       005-GRAVA-BOLETIM.
+           MOVE ALUNO-NOME TO BOLETIM-NOME.
+           MOVE N1 TO BOLETIM-N1.
+           MOVE N2 TO BOLETIM-N2.
+           MOVE N3 TO BOLETIM-N3.
+           MOVE MEDIA TO BOLETIM-MEDIA.
+           MOVE ALUNO-STATUS TO BOLETIM-STATUS.
+           MOVE NOTA-CONSELHO TO BOLETIM-CONSELHO.
+           WRITE BOLETIM-REG.
+
+       007-GRAVA-NOTAS.
+      **
+      * Appends the final grade and status (after any CONSELHO
+      * revision) to NOTAS.TXT, the durable academic transcript.
+      **
+           MOVE ALUNO-NOME TO NOTAS-NOME.
+           MOVE NOTA-FINAL TO NOTAS-MEDIA.
+           MOVE ALUNO-STATUS TO NOTAS-STATUS.
+           WRITE NOTAS-REG.
+
+       006-RESUMO-TURMA.
+      **
+      * Class-wide tally of ALUNO-STATUS buckets and the average
+      * MEDIA for the batch just processed.
+      **
+           DISPLAY '############'.
+           DISPLAY 'RESUMO DA TURMA'.
+           DISPLAY '############'.
+           DISPLAY 'APROVADOS: ' CONT-APROVADOS.
+           DISPLAY 'REPROVADOS: ' CONT-REPROVADOS.
+           DISPLAY 'CONSELHO: ' CONT-CONSELHOS.
+           IF CONT-ALUNOS GREATER THAN ZEROS
+               COMPUTE MEDIA-TURMA = SOMA-MEDIAS / CONT-ALUNOS
+               MOVE MEDIA-TURMA TO MEDIA-TURMA-ED
+               DISPLAY 'MEDIA DA TURMA: ' MEDIA-TURMA-ED
+           END-IF.
 
       ** add other procedures here
        END PROGRAM PROG004.
