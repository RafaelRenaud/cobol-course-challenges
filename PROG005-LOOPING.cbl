@@ -14,26 +14,78 @@
            DECIMAL-POINT IS COMMA.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA ASSIGN TO 'TABUADA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TABUADA-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
+       FD TABUADA.
+       01 TABUADA-REG.
+           05 TAB-USERNUM PIC 9(2).
+           05 TAB-OPERACAO PIC X(1).
+           05 TAB-LINHA PIC 9(2).
+           05 TAB-RESULTADO PIC 9(4)V99.
+           05 TAB-DATA PIC 9(8).
+           05 TAB-HORA PIC 9(8).
       *-----------------------
        WORKING-STORAGE SECTION.
        77 USERNUM PIC 9(2) VALUES ZEROS.
-       77 CONTINUA PIC X(1) VALUE 'S'.
        77 ACUMULA PIC 9(3) VALUES ZEROS.
-       77 RESULTADO PIC 9(3) VALUES ZEROS.
+       77 RESULTADO PIC 9(4)V99 VALUES ZEROS.
+       77 RESULTADO-ED PIC ZZZ9,99 VALUE ZEROS.
        77 LINHA PIC 9(2) VALUES ZEROS.
+       77 LINHA-INICIO PIC 9(2) VALUES ZEROS.
+       77 LINHA-FIM PIC 9(2) VALUES ZEROS.
+       77 WRK-DATA-EXEC PIC 9(8) VALUES ZEROS.
+       77 WRK-HORA-EXEC PIC 9(8) VALUES ZEROS.
+       77 WS-TABUADA-STATUS PIC X(2) VALUE SPACES.
+      *-----------------------
+      * Operacao da tabuada: multiplicacao (padrao) ou divisao.
+       77 WRK-OPERACAO PIC X(1) VALUE 'M'.
+           88 OPERACAO-MULTIPLICA VALUE 'M' 'm'.
+           88 OPERACAO-DIVIDE VALUE 'D' 'd'.
+       77 OPERACAO-SINAL PIC X(1) VALUE 'X'.
+      *-----------------------
+      * Lista de numeros informados em um unico ACCEPT, separados
+      * por virgula (ex.: 5,7,12), para gerar varias tabuadas de uma
+      * vez sem o loop CONTINUA? S/N.
+       01 TABELA-NUMEROS.
+           05 NUM-ITEM PIC 9(2) OCCURS 20 TIMES.
+       77 WRK-NUMEROS PIC X(40) VALUE SPACES.
+       77 WRK-TOKEN PIC X(4) VALUE SPACES.
+       77 WRK-TAM PIC 9(3) VALUE ZEROS.
+       77 WRK-PONTEIRO PIC 9(3) VALUE 1.
+       77 QTD-NUMEROS PIC 9(2) VALUE ZEROS.
+       77 IDX-NUMERO PIC 9(2) VALUE ZEROS.
+       77 FLAG-LIMITE-NUM PIC 9(1) VALUE 0.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
+           ACCEPT WRK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-EXEC FROM TIME.
+           PERFORM 009-ABRE-TABUADA.
            PERFORM 000-HEADER 2 TIMES.
            PERFORM QUEBRA.
-           PERFORM 002-MAIN UNTIL CONTINUA NOT EQUAL TO 'S'
-               AND CONTINUA NOT EQUAL TO 's'.
-           STOP RUN.
+           PERFORM 002-MAIN.
+           CLOSE TABUADA.
+           GOBACK.
+
+       009-ABRE-TABUADA.
+      **
+      * TABUADA.TXT accumulates history across runs, so open it for
+      * EXTEND; the first run on a brand-new machine will not find
+      * the file yet, so build an empty one first.
+      **
+           OPEN EXTEND TABUADA.
+           IF WS-TABUADA-STATUS EQUAL '35'
+               OPEN OUTPUT TABUADA
+               CLOSE TABUADA
+               OPEN EXTEND TABUADA
+           END-IF.
 
        000-HEADER.
            DISPLAY 'HORA DA TABUADA!'.
@@ -42,22 +94,106 @@
            DISPLAY '##################'.
 
        001-USER-INPUT.
-           DISPLAY 'DIGITE O VALOR DA TABUADA: '
-           ACCEPT USERNUM.
+           DISPLAY 'OPERACAO: (M) MULTIPLICACAO  (D) DIVISAO'.
+           ACCEPT WRK-OPERACAO.
+           IF OPERACAO-DIVIDE
+               MOVE '/' TO OPERACAO-SINAL
+           ELSE
+               MOVE 'X' TO OPERACAO-SINAL.
+           DISPLAY 'DIGITE O(S) VALOR(ES) DA TABUADA (SEPARADOS '
+               'POR VIRGULA, EX: 5,7,12): '.
+           ACCEPT WRK-NUMEROS.
+           DISPLAY 'LINHA INICIAL (0-99): '
+           ACCEPT LINHA-INICIO.
+           DISPLAY 'LINHA FINAL (0-99): '
+           ACCEPT LINHA-FIM.
+           IF OPERACAO-DIVIDE AND LINHA-INICIO EQUAL ZEROS
+               MOVE 1 TO LINHA-INICIO
+               DISPLAY 'LINHA 0 IGNORADA (DIVISAO POR ZERO).'.
+           PERFORM 004-PARSE-NUMEROS.
+
+       004-PARSE-NUMEROS.
+      **
+      * Quebra WRK-NUMEROS (lista separada por virgula) em
+      * NUM-ITEM(1..QTD-NUMEROS), um token por UNSTRING, avancando
+      * o ponteiro ate o fim da lista.
+      **
+           MOVE FUNCTION TRIM(WRK-NUMEROS) TO WRK-NUMEROS.
+           COMPUTE WRK-TAM =
+               FUNCTION LENGTH(FUNCTION TRIM(WRK-NUMEROS)).
+           MOVE 1 TO WRK-PONTEIRO.
+           MOVE 0 TO QTD-NUMEROS.
+           MOVE 0 TO FLAG-LIMITE-NUM.
+           PERFORM 005-PARSE-TOKEN UNTIL WRK-PONTEIRO > WRK-TAM.
+
+       005-PARSE-TOKEN.
+      **
+      * NUM-ITEM so comporta 20 ocorrencias; alem disso os tokens
+      * excedentes sao descartados com um unico aviso.
+      **
+           MOVE SPACES TO WRK-TOKEN.
+           UNSTRING WRK-NUMEROS DELIMITED BY ','
+               INTO WRK-TOKEN
+               WITH POINTER WRK-PONTEIRO.
+           IF QTD-NUMEROS LESS THAN 20
+               ADD 1 TO QTD-NUMEROS
+               MOVE FUNCTION NUMVAL(WRK-TOKEN) TO NUM-ITEM(QTD-NUMEROS)
+           ELSE
+               IF FLAG-LIMITE-NUM EQUAL 0
+                   DISPLAY 'AVISO: LISTA LIMITADA A 20 VALORES, '
+                       'RESTANTE IGNORADO.'
+                   MOVE 1 TO FLAG-LIMITE-NUM
+               END-IF
+           END-IF.
 
        001-CALCULATE.
-           MULTIPLY USERNUM BY LINHA GIVING RESULTADO.
-           DISPLAY USERNUM ' X ' LINHA ' = ' RESULTADO.
+           IF OPERACAO-DIVIDE
+               COMPUTE RESULTADO = USERNUM / LINHA
+           ELSE
+               MULTIPLY USERNUM BY LINHA GIVING RESULTADO.
+           MOVE RESULTADO TO RESULTADO-ED.
+           DISPLAY USERNUM ' ' OPERACAO-SINAL ' ' LINHA ' = '
+               RESULTADO-ED.
+           PERFORM 003-GRAVA-TABUADA.
+
+       003-GRAVA-TABUADA.
+      **
+      * Appends this line of the table to TABUADA.TXT, tagged with
+      * the date/time of the run, for a printed sheet afterward.
+      **
+           MOVE USERNUM TO TAB-USERNUM.
+           MOVE OPERACAO-SINAL TO TAB-OPERACAO.
+           MOVE LINHA TO TAB-LINHA.
+           MOVE RESULTADO TO TAB-RESULTADO.
+           MOVE WRK-DATA-EXEC TO TAB-DATA.
+           MOVE WRK-HORA-EXEC TO TAB-HORA.
+           WRITE TABUADA-REG.
 
        002-MAIN.
            PERFORM 001-USER-INPUT.
+           PERFORM 006-PROCESSA-NUMERO VARYING IDX-NUMERO FROM 1 BY 1
+               UNTIL IDX-NUMERO > QTD-NUMEROS.
+           PERFORM 007-RESUMO-LOTE.
+
+       006-PROCESSA-NUMERO.
+           MOVE NUM-ITEM(IDX-NUMERO) TO USERNUM.
            PERFORM QUEBRA.
-           PERFORM 001-CALCULATE VARYING LINHA FROM 0 BY 1
-               UNTIL LINHA=11.
+           PERFORM 001-CALCULATE VARYING LINHA FROM LINHA-INICIO
+               BY 1 UNTIL LINHA GREATER THAN LINHA-FIM.
            PERFORM QUEBRA.
 
-           DISPLAY 'CONTINUA? S/N'.
-           ACCEPT CONTINUA.
+       007-RESUMO-LOTE.
+      **
+      * Lista as tabuadas geradas nesta execucao, uma por linha.
+      **
+           DISPLAY '############'.
+           DISPLAY 'TABUADAS GERADAS NESTA EXECUCAO:'.
+           PERFORM 008-LISTA-NUMERO VARYING IDX-NUMERO FROM 1 BY 1
+               UNTIL IDX-NUMERO > QTD-NUMEROS.
+           DISPLAY 'TOTAL: ' QTD-NUMEROS ' TABUADA(S).'.
+
+       008-LISTA-NUMERO.
+           DISPLAY '  - ' NUM-ITEM(IDX-NUMERO).
 
       ** add other procedures here
        END PROGRAM PROG005.
